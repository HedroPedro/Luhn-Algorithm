@@ -1,42 +1,442 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LUHN.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-I.
        OBJECT-COMPUTER. IBM-I.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-IN
+               ASSIGN TO 'CARDIN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-IN-STATUS.
+           SELECT RESULTS-OUT
+               ASSIGN TO 'RESULTS'
+               ORGANIZATION RELATIVE
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY IS WS-RESULTS-REL-KEY
+               FILE STATUS IS WS-RESULTS-OUT-STATUS.
+           SELECT EXCEPTIONS-OUT
+               ASSIGN TO 'EXCEPT'
+               ORGANIZATION RELATIVE
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY IS WS-EXCEPTIONS-REL-KEY
+               FILE STATUS IS WS-EXCEPTIONS-OUT-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'CKPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-OUT
+               ASSIGN TO 'AUDIT'
+               ORGANIZATION RELATIVE
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY IS WS-AUDIT-REL-KEY
+               FILE STATUS IS WS-AUDIT-OUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CARD-IN.
+       01  IN-RECORD.
+           05  IN-PAN            PIC X(19).
+           05  IN-PAN-LENGTH     PIC 9(2).
+
+       FD  RESULTS-OUT.
+       01  OUT-RECORD.
+           05  OUT-PAN           PIC X(19).
+           05  OUT-RESULT        PIC X(3).
+           05  OUT-CARD-TYPE     PIC X(10).
+
+       FD  EXCEPTIONS-OUT.
+       01  EXC-RECORD.
+           05  EXC-PAN           PIC X(19).
+           05  EXC-REASON        PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-COUNT        PIC 9(9).
+           05  CKPT-PROCESSED    PIC 9(9).
+           05  CKPT-VALID        PIC 9(9).
+           05  CKPT-INVALID      PIC 9(9).
+           05  CKPT-REJECTED     PIC 9(9).
+
+       FD  AUDIT-OUT.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-ID        PIC X(8).
+           05  AUD-DATE          PIC X(8).
+           05  AUD-TIME          PIC X(6).
+           05  AUD-MASKED-PAN    PIC X(19).
+           05  AUD-MOD-RESULT    PIC X(2).
+           05  AUD-REASON        PIC X(30).
        WORKING-STORAGE SECTION.
         01 WS-CREDIT-CARD.
-           05 WS-DIGITS   PIC X(16) .
+           05 WS-DIGITS   PIC X(19) .
+        01 WS-PAN-LENGTH  PIC 9(2) VALUE ZERO.
         01 WS-IS-PAIR     PIC 9    VALUE ZERO.
         01 WS-COUNTER     PIC 9(2) VALUE ZERO.
         01 WS-TOTAL       PIC 9(4) VALUE ZERO.
         01 WS-DIGIT       PIC 9(2) VALUE ZERO.
         01 WS-TEMP        PIC 9(2) VALUE ZERO.
+        01 WS-MOD-DIGIT   PIC 9(1) VALUE ZERO.
         01 WS-RESULT      PIC X(3) VALUE SPACES.
-       PROCEDURE DIVISION.
+        01 WS-CARD-IN-STATUS PIC XX VALUE SPACES.
+        01 WS-RESULTS-OUT-STATUS PIC XX VALUE SPACES.
+        01 WS-EXCEPTIONS-OUT-STATUS PIC XX VALUE SPACES.
+        01 WS-VALID-FORMAT PIC X(3) VALUE 'YES'.
+        01 WS-TOTAL-REJECTED PIC 9(9) VALUE ZERO.
+        01 WS-MASKED-PAN  PIC X(19) VALUE SPACES.
+        01 WS-MASK-INDEX  PIC 9(2)  VALUE ZERO.
+        01 WS-CARD-TYPE   PIC X(10) VALUE SPACES.
+        01 WS-BIN-PREFIX-2 PIC 9(2) VALUE ZERO.
+        01 WS-BIN-PREFIX-4 PIC 9(4) VALUE ZERO.
+        01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+        01 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.
+        01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+        01 WS-SKIP-COUNT   PIC 9(9) VALUE ZERO.
+        01 WS-SKIP-COUNTER PIC 9(9) VALUE ZERO.
+        01 WS-RESTARTED    PIC X(3) VALUE 'NO '.
+        01 WS-RESULTS-REL-KEY    PIC 9(9) VALUE ZERO.
+        01 WS-EXCEPTIONS-REL-KEY PIC 9(9) VALUE ZERO.
+        01 WS-AUDIT-REL-KEY      PIC 9(9) VALUE ZERO.
+        01 WS-AUDIT-OUT-STATUS PIC XX VALUE SPACES.
+        01 WS-RUN-ID         PIC X(8)  VALUE SPACES.
+        01 WS-CURRENT-TIMESTAMP PIC X(21) VALUE SPACES.
+        01 WS-RUN-DATE       PIC X(8)  VALUE SPACES.
+        01 WS-RUN-TIME       PIC X(6)  VALUE SPACES.
+        01 WS-AUDIT-REASON   PIC X(30) VALUE SPACES.
+        01 WS-EOF-SW      PIC X(3) VALUE 'NO '.
+           88 WS-EOF                VALUE 'YES'.
+        01 WS-TOTAL-PROCESSED PIC 9(9) VALUE ZERO.
+        01 WS-TOTAL-VALID     PIC 9(9) VALUE ZERO.
+        01 WS-TOTAL-INVALID   PIC 9(9) VALUE ZERO.
+       LINKAGE SECTION.
+        01 LK-PARM.
+           05 LK-PARM-LEN     PIC S9(4) COMP.
+           05 LK-RUN-ID       PIC X(8).
+       PROCEDURE DIVISION USING LK-PARM.
        000-MAIN.
-           MOVE '1111111111111111' TO WS-DIGITS 
-           PERFORM VARYING WS-COUNTER FROM 16 BY -1 UNTIL WS-COUNTER < 1
+           PERFORM 010-INITIALIZE
+           PERFORM 020-PROCESS-RECORDS UNTIL WS-EOF
+           CLOSE CARD-IN
+           CLOSE RESULTS-OUT
+           CLOSE EXCEPTIONS-OUT
+           CLOSE AUDIT-OUT
+           PERFORM 820-CLEAR-CHECKPOINT
+           PERFORM 900-WRITE-SUMMARY
+           GOBACK.
+
+       010-INITIALIZE.
+           IF LK-PARM-LEN > 0
+              MOVE LK-RUN-ID TO WS-RUN-ID
+           END-IF
+           PERFORM 015-GET-RUN-TIMESTAMP
+           PERFORM 011-READ-CHECKPOINT
+           PERFORM 013-SEED-OUTPUT-KEYS
+           OPEN INPUT CARD-IN
+           IF WS-CARD-IN-STATUS NOT = '00'
+              DISPLAY 'ERROR: CANNOT OPEN CARD-IN, STATUS = '
+                 WS-CARD-IN-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+           IF WS-SKIP-COUNT > 0
+              MOVE 'YES' TO WS-RESTARTED
+              PERFORM 012-SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM 014-OPEN-RESULTS-OUT
+           PERFORM 016-OPEN-EXCEPTIONS-OUT
+           PERFORM 017-OPEN-AUDIT-OUT.
+
+       013-SEED-OUTPUT-KEYS.
+           COMPUTE WS-RESULTS-REL-KEY = WS-TOTAL-VALID
+              + WS-TOTAL-INVALID
+           MOVE WS-TOTAL-REJECTED TO WS-EXCEPTIONS-REL-KEY
+           COMPUTE WS-AUDIT-REL-KEY = WS-TOTAL-INVALID
+              + WS-TOTAL-REJECTED.
+
+       014-OPEN-RESULTS-OUT.
+           IF WS-RESTARTED = 'YES'
+              OPEN I-O RESULTS-OUT
+              IF WS-RESULTS-OUT-STATUS NOT = '00'
+                 OPEN OUTPUT RESULTS-OUT
+                 CLOSE RESULTS-OUT
+                 OPEN I-O RESULTS-OUT
+              END-IF
+           ELSE
+              OPEN OUTPUT RESULTS-OUT
+              CLOSE RESULTS-OUT
+              OPEN I-O RESULTS-OUT
+           END-IF.
+
+       016-OPEN-EXCEPTIONS-OUT.
+           IF WS-RESTARTED = 'YES'
+              OPEN I-O EXCEPTIONS-OUT
+              IF WS-EXCEPTIONS-OUT-STATUS NOT = '00'
+                 OPEN OUTPUT EXCEPTIONS-OUT
+                 CLOSE EXCEPTIONS-OUT
+                 OPEN I-O EXCEPTIONS-OUT
+              END-IF
+           ELSE
+              OPEN OUTPUT EXCEPTIONS-OUT
+              CLOSE EXCEPTIONS-OUT
+              OPEN I-O EXCEPTIONS-OUT
+           END-IF.
+
+       017-OPEN-AUDIT-OUT.
+           IF WS-RESTARTED = 'YES'
+              OPEN I-O AUDIT-OUT
+              IF WS-AUDIT-OUT-STATUS NOT = '00'
+                 OPEN OUTPUT AUDIT-OUT
+                 CLOSE AUDIT-OUT
+                 OPEN I-O AUDIT-OUT
+              END-IF
+           ELSE
+              OPEN OUTPUT AUDIT-OUT
+              CLOSE AUDIT-OUT
+              OPEN I-O AUDIT-OUT
+           END-IF.
+
+       015-GET-RUN-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-TIMESTAMP(9:6) TO WS-RUN-TIME.
+
+       011-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE INTO CKPT-RECORD
+                 AT END
+                    MOVE ZERO TO WS-SKIP-COUNT
+                 NOT AT END
+                    MOVE CKPT-COUNT TO WS-SKIP-COUNT
+                    MOVE CKPT-PROCESSED TO WS-TOTAL-PROCESSED
+                    MOVE CKPT-VALID TO WS-TOTAL-VALID
+                    MOVE CKPT-INVALID TO WS-TOTAL-INVALID
+                    MOVE CKPT-REJECTED TO WS-TOTAL-REJECTED
+              END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       012-SKIP-TO-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNTER
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-SKIP-COUNT OR WS-EOF
+              READ CARD-IN INTO IN-RECORD
+                 AT END
+                    SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-SKIP-COUNTER
+                    ADD 1 TO WS-RECORD-COUNT
+              END-READ
+           END-PERFORM.
+
+       800-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 810-WRITE-CHECKPOINT
+           END-IF.
+
+       810-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT
+           MOVE WS-TOTAL-PROCESSED TO CKPT-PROCESSED
+           MOVE WS-TOTAL-VALID TO CKPT-VALID
+           MOVE WS-TOTAL-INVALID TO CKPT-INVALID
+           MOVE WS-TOTAL-REJECTED TO CKPT-REJECTED
+           WRITE CKPT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT-FILE, STATUS = '
+                 WS-CHECKPOINT-STATUS
+              MOVE 20 TO RETURN-CODE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       820-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-COUNT
+           MOVE ZERO TO CKPT-PROCESSED
+           MOVE ZERO TO CKPT-VALID
+           MOVE ZERO TO CKPT-INVALID
+           MOVE ZERO TO CKPT-REJECTED
+           WRITE CKPT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT-FILE, STATUS = '
+                 WS-CHECKPOINT-STATUS
+              MOVE 20 TO RETURN-CODE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       020-PROCESS-RECORDS.
+           READ CARD-IN INTO IN-RECORD
+               AT END
+                  SET WS-EOF TO TRUE
+               NOT AT END
+                  PERFORM 030-HANDLE-RECORD
+           END-READ.
+
+       030-HANDLE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-TOTAL-PROCESSED
+           MOVE SPACES TO WS-DIGITS
+           MOVE IN-PAN TO WS-DIGITS
+           MOVE IN-PAN-LENGTH TO WS-PAN-LENGTH
+           MOVE ZERO TO WS-TOTAL
+           PERFORM 100-VALIDATE-INPUT
+           IF WS-VALID-FORMAT = 'YES'
+              PERFORM 200-LUHN-CHECK
+              PERFORM 300-BIN-LOOKUP
+              PERFORM 400-MASK-PAN
+              PERFORM 500-WRITE-RESULT
+              IF WS-RESULT = 'YES'
+                 ADD 1 TO WS-TOTAL-VALID
+              ELSE
+                 ADD 1 TO WS-TOTAL-INVALID
+                 MOVE 'FAILED LUHN CHECK' TO WS-AUDIT-REASON
+                 PERFORM 700-WRITE-AUDIT
+              END-IF
+           ELSE
+              ADD 1 TO WS-TOTAL-REJECTED
+              PERFORM 400-MASK-PAN
+              PERFORM 600-WRITE-EXCEPTION
+              MOVE 'REJECTED - INVALID FORMAT' TO WS-AUDIT-REASON
+              PERFORM 700-WRITE-AUDIT
+           END-IF
+           PERFORM 800-CHECKPOINT-IF-DUE.
+
+       400-MASK-PAN.
+           MOVE SPACES TO WS-MASKED-PAN
+           IF WS-PAN-LENGTH >= 13 AND WS-PAN-LENGTH <= 19
+              MOVE WS-DIGITS(1:6) TO WS-MASKED-PAN(1:6)
+              PERFORM VARYING WS-MASK-INDEX FROM 7 BY 1
+                      UNTIL WS-MASK-INDEX > WS-PAN-LENGTH - 4
+                 MOVE 'X' TO WS-MASKED-PAN(WS-MASK-INDEX:1)
+              END-PERFORM
+              MOVE WS-DIGITS(WS-PAN-LENGTH - 3:4)
+                   TO WS-MASKED-PAN(WS-PAN-LENGTH - 3:4)
+           ELSE
+              MOVE ALL 'X' TO WS-MASKED-PAN
+           END-IF.
+
+       100-VALIDATE-INPUT.
+           MOVE 'YES' TO WS-VALID-FORMAT
+           IF WS-PAN-LENGTH IS NOT NUMERIC
+              MOVE 'NO ' TO WS-VALID-FORMAT
+           ELSE
+              IF WS-PAN-LENGTH < 13 OR WS-PAN-LENGTH > 19
+                 MOVE 'NO ' TO WS-VALID-FORMAT
+              ELSE
+                 IF WS-DIGITS(1:WS-PAN-LENGTH) IS NOT NUMERIC
+                    MOVE 'NO ' TO WS-VALID-FORMAT
+                 END-IF
+              END-IF
+           END-IF.
+
+       200-LUHN-CHECK.
+           MOVE ZERO TO WS-TOTAL
+           MOVE ZERO TO WS-IS-PAIR
+           PERFORM VARYING WS-COUNTER FROM WS-PAN-LENGTH BY -1
+                   UNTIL WS-COUNTER < 1
               MOVE FUNCTION NUMVAL(WS-DIGITS(WS-COUNTER:1)) TO WS-DIGIT
               IF WS-IS-PAIR EQUAL 1
                  MOVE 0 TO WS-IS-PAIR
                  MULTIPLY WS-DIGIT BY 2 GIVING WS-TEMP
                  IF WS-TEMP > 9
                  SUBTRACT 9 FROM WS-TEMP GIVING WS-TEMP
-                 END-IF                 
+                 END-IF
                  ADD WS-TEMP TO WS-TOTAL
               ELSE
-                 MOVE 1 TO WS-IS-PAIR 
+                 MOVE 1 TO WS-IS-PAIR
                  ADD WS-DIGIT TO WS-TOTAL
-              END-IF 
+              END-IF
            END-PERFORM
-           
+
            MOVE 'NO ' TO WS-RESULT.
            IF FUNCTION MOD(WS-TOTAL 10) = 0
               MOVE 'YES' TO WS-RESULT
            END-IF.
-           DISPLAY 'IS ' WS-DIGITS ' VALID?' WS-RESULT. 
-           GOBACK.
\ No newline at end of file
+
+       300-BIN-LOOKUP.
+           MOVE SPACES TO WS-CARD-TYPE
+           MOVE FUNCTION NUMVAL(WS-DIGITS(1:2)) TO WS-BIN-PREFIX-2
+           MOVE FUNCTION NUMVAL(WS-DIGITS(1:4)) TO WS-BIN-PREFIX-4
+           IF WS-DIGITS(1:1) = '4'
+              MOVE 'VISA' TO WS-CARD-TYPE
+           ELSE
+              IF WS-DIGITS(1:2) = '34' OR WS-DIGITS(1:2) = '37'
+                 MOVE 'AMEX' TO WS-CARD-TYPE
+              ELSE
+                 IF WS-DIGITS(1:4) = '6011' OR WS-DIGITS(1:2) = '65'
+                    MOVE 'DISCOVER' TO WS-CARD-TYPE
+                 ELSE
+                    IF (WS-BIN-PREFIX-2 >= 51 AND WS-BIN-PREFIX-2 <= 55)
+                       OR (WS-BIN-PREFIX-4 >= 2221 AND
+                           WS-BIN-PREFIX-4 <= 2720)
+                       MOVE 'MASTERCARD' TO WS-CARD-TYPE
+                    ELSE
+                       MOVE 'UNKNOWN' TO WS-CARD-TYPE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       500-WRITE-RESULT.
+           ADD 1 TO WS-RESULTS-REL-KEY
+           MOVE WS-MASKED-PAN TO OUT-PAN
+           MOVE WS-RESULT TO OUT-RESULT
+           MOVE WS-CARD-TYPE TO OUT-CARD-TYPE
+           REWRITE OUT-RECORD
+           IF WS-RESULTS-OUT-STATUS NOT = '00'
+              WRITE OUT-RECORD
+           END-IF
+           IF WS-RESULTS-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING RESULTS-OUT, STATUS = '
+                 WS-RESULTS-OUT-STATUS
+              MOVE 20 TO RETURN-CODE
+           END-IF
+           DISPLAY 'IS ' WS-MASKED-PAN ' VALID?' WS-RESULT
+              ' TYPE: ' WS-CARD-TYPE.
+
+       600-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTIONS-REL-KEY
+           MOVE WS-MASKED-PAN TO EXC-PAN
+           MOVE 'REJECTED - INVALID FORMAT' TO EXC-REASON
+           REWRITE EXC-RECORD
+           IF WS-EXCEPTIONS-OUT-STATUS NOT = '00'
+              WRITE EXC-RECORD
+           END-IF
+           IF WS-EXCEPTIONS-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING EXCEPTIONS-OUT, STATUS = '
+                 WS-EXCEPTIONS-OUT-STATUS
+              MOVE 20 TO RETURN-CODE
+           END-IF
+           DISPLAY 'EXCEPTION: ' WS-MASKED-PAN ' REJECTED - FORMAT'.
+
+       700-WRITE-AUDIT.
+           ADD 1 TO WS-AUDIT-REL-KEY
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-RUN-DATE TO AUD-DATE
+           MOVE WS-RUN-TIME TO AUD-TIME
+           MOVE WS-MASKED-PAN TO AUD-MASKED-PAN
+           IF WS-AUDIT-REASON = 'FAILED LUHN CHECK'
+              MOVE FUNCTION MOD(WS-TOTAL 10) TO WS-MOD-DIGIT
+              MOVE WS-MOD-DIGIT TO AUD-MOD-RESULT
+           ELSE
+              MOVE 'NA' TO AUD-MOD-RESULT
+           END-IF
+           MOVE WS-AUDIT-REASON TO AUD-REASON
+           REWRITE AUDIT-RECORD
+           IF WS-AUDIT-OUT-STATUS NOT = '00'
+              WRITE AUDIT-RECORD
+           END-IF
+           IF WS-AUDIT-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING AUDIT-OUT, STATUS = '
+                 WS-AUDIT-OUT-STATUS
+              MOVE 20 TO RETURN-CODE
+           END-IF.
+
+       900-WRITE-SUMMARY.
+           DISPLAY '==================================='.
+           DISPLAY 'LUHN BATCH RUN SUMMARY'.
+           DISPLAY 'TOTAL PROCESSED : ' WS-TOTAL-PROCESSED.
+           DISPLAY 'TOTAL VALID     : ' WS-TOTAL-VALID.
+           DISPLAY 'TOTAL INVALID   : ' WS-TOTAL-INVALID.
+           DISPLAY 'TOTAL REJECTED  : ' WS-TOTAL-REJECTED.
+           DISPLAY 'RESTARTED RUN   : ' WS-RESTARTED.
+           DISPLAY '==================================='.
